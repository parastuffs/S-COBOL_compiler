@@ -0,0 +1,107 @@
+000010*****************************************************************
+000020*
+000030*   PROGRAM-ID.   GCD-CALC.
+000040*   AUTHOR.       D. HALLIGAN - SCHEDULING SYSTEMS GROUP.
+000050*   INSTALLATION. LOT-SIZING / SHOP SCHEDULING.
+000060*   DATE-WRITTEN. 08/09/2026.
+000070*   DATE-COMPILED.
+000080*
+000090*   REMARKS.
+000100*       CALLABLE SUBROUTINE THAT REDUCES TWO POSITIVE
+000110*       INTEGERS TO THEIR GREATEST COMMON DIVISOR USING THE
+000120*       CLASSICAL MODULO-REDUCING FORM OF EUCLID'S ALGORITHM.
+000130*       THIS LOGIC USED TO LIVE ONLY INSIDE ALGO-EUCLIDE; IT
+000140*       WAS PULLED OUT HERE SO OTHER BATCH JOBS CAN CALL IT
+000150*       DIRECTLY INSTEAD OF REIMPLEMENTING FIND/DIFF.
+000160*
+000170*   MODIFICATION HISTORY.
+000180*     08/09/2026  DH   INITIAL EXTRACTION FROM ALGO-EUCLIDE INTO
+000190*                      A CALLABLE ENTRY POINT.  OPERANDS WIDENED
+000200*                      TO PIC S9(9) COMP-3 TO MATCH THE DRIVER.
+000210*                      OPTIONAL TRACE SWITCH ADDED SO THE
+000220*                      DRIVER'S TEACHING/AUDIT TRACE MODE CAN
+000230*                      SHOW EACH INTERMEDIATE A/B/C STATE.
+000235*     08/09/2026  DH   CHANGED 2000-DIFF FROM REPEATED
+000236*                      SUBTRACTION TO A SINGLE DIVIDE/REMAINDER
+000237*                      SINCE A 9-DIGIT A REDUCED ONE B AT A TIME
+000238*                      COULD RUN HUNDREDS OF MILLIONS OF PASSES
+000239*                      ON A LARGE A / SMALL B PAIR.
+000240*
+000250*****************************************************************
+000260 identification division.
+000270 program-id. GCD-CALC.
+000280 author. D. Halligan - Scheduling Systems Group.
+000290 installation. Lot-Sizing / Shop Scheduling.
+000300 date-written. 08/09/2026.
+000310 date-compiled.
+000320 environment division.
+000330 configuration section.
+000340 source-computer. x8086.
+000350 object-computer. LLVM.
+000360 data division.
+000370 working-storage section.
+000380*---------------------------------------------------------------
+000390*  WORKING COPIES OF THE OPERANDS.  WIDENED TO 9 DIGITS AND
+000400*  PACKED DECIMAL TO HANDLE REALISTIC PART-COUNT / CYCLE-TIME
+000410*  VALUES.  C IS THE SWAP CELL USED TO CARRY THE REMAINDER BACK
+000415*  INTO A; D IS THE SCRATCH REMAINDER CELL FOR 2000-DIFF'S
+000418*  DIVIDE.
+000430*---------------------------------------------------------------
+000440 77  a                            pic s9(9) comp-3 value 0.
+000450 77  b                            pic s9(9) comp-3 value 0.
+000460 77  c                            pic s9(9) comp-3 value 0.
+000465 77  d                            pic s9(9) comp-3 value 0.
+000470 linkage section.
+000480 01  gcd-a                        pic s9(9) comp-3.
+000490 01  gcd-b                        pic s9(9) comp-3.
+000500 01  gcd-trace-switch             pic x(01).
+000510     88  gcd-trace-on                 value 'Y'.
+000520 01  gcd-result                   pic s9(9) comp-3.
+000530 procedure division using gcd-a gcd-b gcd-trace-switch
+000540         gcd-result.
+000550*---------------------------------------------------------------
+000560*  0000-MAINLINE - COPY THE PASSED OPERANDS, RUN THE STANDARD
+000570*  SUBTRACTIVE EUCLIDEAN REDUCTION, RETURN THE RESULT.  A
+000580*  SEPARATE WORKING COPY IS USED SO THE CALLER'S OWN A/B ARE
+000590*  NEVER DISTURBED BY THE REDUCTION.
+000600*---------------------------------------------------------------
+000610 0000-mainline.
+000620     move gcd-a to a
+000630     move gcd-b to b
+000640     if gcd-trace-on
+000650         display 'gcd-calc start a=' a ' b=' b
+000660     end-if
+000670     perform 3000-find thru 3000-exit until b = 0
+000680     move a to gcd-result
+000690     goback.
+000700*---------------------------------------------------------------
+000710*  3000-FIND - REDUCE A MODULO B (VIA 2000-DIFF), THEN SWAP
+000720*  A AND B THROUGH C SO THE NEXT PASS CONTINUES ON THE
+000730*  REMAINDER.  LOOP CONTROL LIVES IN 0000-MAINLINE.
+000740*---------------------------------------------------------------
+000750 3000-find.
+000760     perform 2000-diff thru 2000-exit until a < b
+000770     move a to c
+000780     move b to a
+000790     move c to b
+000800     if gcd-trace-on
+000810         display 'find      a=' a ' b=' b ' c=' c
+000820     end-if.
+000830 3000-exit.
+000840     exit.
+000850*---------------------------------------------------------------
+000860*  2000-DIFF - REDUCE A TO A MODULO B IN A SINGLE DIVIDE, SO A
+000870*  LARGE A AGAINST A SMALL B DOESN'T COST ONE PASS PER MULTIPLE
+000880*  OF B.  THE QUOTIENT ITSELF ISN'T NEEDED, ONLY THE REMAINDER.
+000885*  3000-FIND STILL PERFORMS THIS UNTIL A < B, BUT THE REMAINDER
+000887*  IS ALREADY BELOW B SO THAT ONLY TAKES ONE PASS.
+000890*---------------------------------------------------------------
+000895 2000-diff.
+000900     divide a by b giving c remainder d
+000905     move d to a
+000910     if gcd-trace-on
+000920         display 'diff      a=' a ' b=' b
+000930     end-if.
+000940 2000-exit.
+000950     exit.
+000960 end program GCD-CALC.
