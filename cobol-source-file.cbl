@@ -1,49 +1,550 @@
-identification division.
-       program-id. Algo-Euclide.
-       author. Euclide.
-       date-written. 300 BNC.
-environment division.
-       configuration section.
-       source-computer. x8086.
-       object-computer. LLVM.
-data division.
-      /we define 3 variables (a, b, c).
-       working-storage section.
-      /s for signed.
-       77 a pic s9(5) value 0.
-      /9 for digit (int).
-       77 b pic s9(5).
-      /(5) for 5 digits.
-       77 c pic s9(6).
-procedure division.
-	main section.
-	* Euclide’s Algorithm.
-	/The first label is the start point.
-	start.
-	/read int from stdin and put it into a.
-	accept a.
-	/read int from stdin and put it into b.
-	accept b.
-	/call find label until b equals 0.
-	perform find until b = 0.
-	/write ’valeur:’ on stdout.
-	display 'valeur:'.
-	/write the content of a on stdout.
-	display a.
-	/stop the program.
-	stop run.
-	/create a label called ’find’.
-	find.
-	move c to b.
-	/call diff label until a is less than b.
-	perform diff until a < b.
-	/put the value of a into b.
-	move a to b.
-	/put the value of c into a.
-	move c to a.
-	/create a label called ’diff’.
-	diff.
-	* Compute a modulo b.
-	/a becomes a-b.
-	substract b from a.
-end program Algo-Euclide.
+000010*****************************************************************
+000020*
+000030*   PROGRAM-ID.   ALGO-EUCLIDE.
+000040*   AUTHOR.       EUCLIDE.
+000050*   INSTALLATION. LOT-SIZING / SHOP SCHEDULING.
+000060*   DATE-WRITTEN. 300 BNC.
+000070*   DATE-COMPILED.
+000080*
+000090*   REMARKS.
+000100*       COMPUTES THE GREATEST COMMON DIVISOR (AND, SINCE
+000110*       08/2026, THE LEAST COMMON MULTIPLE) OF TWO OR MORE
+000120*       POSITIVE INTEGERS USING THE CLASSICAL EUCLIDEAN
+000130*       ALGORITHM.  THE ACTUAL REDUCTION LOGIC LIVES IN THE
+000140*       CALLABLE SUBROUTINE GCD-CALC; THIS PROGRAM IS THE
+000150*       OPERATOR-FACING DRIVER AROUND IT, SUPPORTING THREE
+000160*       RUN MODES SELECTED AT START-UP:
+000170*           S - SINGLE PAIR, KEYED AT THE CONSOLE.
+000180*           B - BATCH FILE OF (A,B) PAIRS, WITH CHECKPOINT
+000190*               / RESTART AND A RECONCILIATION REPORT FOR
+000200*               PAIRS THAT FAIL VALIDATION.
+000210*           N - A COUNT FOLLOWED BY N VALUES, REDUCED TO ONE
+000220*               COMBINED GCD.
+000230*       EVERY PAIR-ORIENTED RUN (MODES S AND B) IS APPENDED
+000240*       TO A PERSISTENT AUDIT LOG.
+000250*
+000260*   MODIFICATION HISTORY.
+000270*     07/28/2026  DH   ADDED BATCH-FILE INPUT MODE (PAIRIN) SO
+000280*                      A LIST OF PAIRS CAN BE RUN UNATTENDED
+000290*                      INSTEAD OF ONE ACCEPT PER INVOCATION.
+000300*     07/30/2026  DH   ADDED LCM OUTPUT ALONGSIDE THE GCD.
+000310*     08/01/2026  DH   WIDENED A, B, C TO PIC S9(9) COMP-3 SO
+000320*                      PART-COUNT / CYCLE-TIME FIGURES IN THE
+000330*                      MILLIONS NO LONGER TRUNCATE OR GO
+000340*                      NEGATIVE THROUGH THE REDUCTION.
+000350*     08/02/2026  DH   ADDED 3100-VALIDATE-PAIR SO A ZERO OR
+000360*                      NEGATIVE OPERAND IS REJECTED BEFORE THE
+000370*                      REDUCTION RUNS INSTEAD OF SILENTLY
+000380*                      RETURNING A WRONG ANSWER.
+000390*     08/04/2026  DH   ADDED THE TRACE SWITCH (READ IN
+000400*                      1000-INITIALIZE) FOR THE STEP-BY-STEP
+000410*                      TEACHING/AUDIT DISPLAY OF A/B/C.
+000420*     08/05/2026  DH   ADDED N-NUMBER MODE TO FOLD A GCD ACROSS
+000430*                      MORE THAN TWO VALUES IN ONE RUN.
+000440*     08/06/2026  DH   ADDED THE GCDLOG AUDIT TRAIL - EVERY
+000450*                      PAIR RUN (SINGLE OR BATCH) IS APPENDED
+000460*                      WITH A TIMESTAMP.
+000470*     08/07/2026  DH   ADDED CHECKPOINT/RESTART SUPPORT TO THE
+000480*                      BATCH DRIVER (GCDCKPT) SO A KILLED RUN
+000490*                      CAN RESUME PAST ALREADY-LOGGED PAIRS.
+000500*     08/09/2026  DH   PULLED THE FIND/DIFF REDUCTION OUT INTO
+000510*                      THE CALLABLE SUBROUTINE GCD-CALC; THIS
+000520*                      PROGRAM IS NOW A THIN DRIVER AROUND IT.
+000530*                      ADDED THE GCDRECON RECONCILIATION REPORT
+000540*                      FOR ZERO/NEGATIVE BATCH PAIRS.
+000550*
+000560*****************************************************************
+000570 identification division.
+000580 program-id. Algo-Euclide.
+000590 author. Euclide.
+000600 installation. Lot-Sizing / Shop Scheduling.
+000610 date-written. 300 BNC.
+000620 date-compiled.
+000630 environment division.
+000640 configuration section.
+000650 source-computer. x8086.
+000660 object-computer. LLVM.
+000670 input-output section.
+000680 file-control.
+000690     select pairin assign to "PAIRIN"
+000700         organization is line sequential
+000710         file status is euc-pairin-status.
+000720     select pairout assign to "PAIROUT"
+000730         organization is line sequential
+000740         file status is euc-pairout-status.
+000750     select gcdlog assign to "GCDLOG"
+000760         organization is line sequential
+000770         file status is euc-gcdlog-status.
+000780     select ckptfile assign to "GCDCKPT"
+000790         organization is line sequential
+000800         file status is euc-ckpt-status.
+000810     select reconout assign to "GCDRECON"
+000820         organization is line sequential
+000830         file status is euc-recon-status.
+000840 data division.
+000850 file section.
+000860*---------------------------------------------------------------
+000870*  PAIRIN - ONE (A,B) PAIR PER RECORD, BATCH MODE INPUT.  THE
+000872*  -X REDEFINES ON EACH FIELD GIVE AN ALPHANUMERIC VIEW OF THE
+000874*  SAME BYTES SO THE RECON PARAGRAPHS BELOW CAN COPY THE RAW
+000876*  FIELD (SEPARATE SIGN BYTE INCLUDED) TO GCDRECON; A NUMERIC-
+000878*  TO-ALPHANUMERIC MOVE OF THE SIGNED FIELD ITSELF DROPS THE
+000879*  SIGN BYTE EVEN WHEN THE RECEIVING FIELD IS WIDE ENOUGH.
+000880*---------------------------------------------------------------
+000890 fd  pairin.
+000900 01  euc-pairin-record.
+000910     05  euc-pairin-a             pic s9(09)
+000912         sign is trailing separate character.
+000914     05  euc-pairin-a-x redefines euc-pairin-a
+000916                                  pic x(10).
+000920     05  euc-pairin-b             pic s9(09)
+000922         sign is trailing separate character.
+000924     05  euc-pairin-b-x redefines euc-pairin-b
+000926                                  pic x(10).
+000930     05  filler                   pic x(60).
+000940*---------------------------------------------------------------
+000950*  PAIROUT - ONE RESULT LINE PER SUCCESSFULLY COMPUTED PAIR.
+000960*---------------------------------------------------------------
+000970 fd  pairout.
+000980 01  euc-pairout-record.
+000990     05  euc-pairout-a            pic z(8)9.
+001000     05  filler                   pic x(01) value space.
+001010     05  euc-pairout-b            pic z(8)9.
+001020     05  filler                   pic x(01) value space.
+001030     05  euc-pairout-gcd          pic z(8)9.
+001040     05  filler                   pic x(01) value space.
+001050     05  euc-pairout-lcm          pic z(17)9.
+001060*---------------------------------------------------------------
+001070*  GCDLOG - PERSISTENT AUDIT TRAIL, OPENED EXTEND (APPEND) FOR
+001080*  THE LIFE OF THE RUN AND WRITTEN TO BY 3200-LOG-RESULT.
+001090*---------------------------------------------------------------
+001100 fd  gcdlog.
+001110 01  euc-gcdlog-record.
+001120     05  euc-gcdlog-ts            pic x(16).
+001130     05  filler                   pic x(01) value space.
+001140     05  euc-gcdlog-a             pic z(8)9.
+001150     05  filler                   pic x(01) value space.
+001160     05  euc-gcdlog-b             pic z(8)9.
+001170     05  filler                   pic x(01) value space.
+001180     05  euc-gcdlog-gcd           pic z(8)9.
+001190*---------------------------------------------------------------
+001200*  GCDCKPT - SINGLE-RECORD CHECKPOINT FILE.  REWRITTEN (OPEN
+001210*  OUTPUT) EVERY EUC-CKPT-INTERVAL BATCH RECORDS.
+001220*---------------------------------------------------------------
+001230 fd  ckptfile.
+001240 01  euc-ckpt-record.
+001250     05  euc-ckpt-rec-nbr         pic 9(09).
+001260     05  filler                   pic x(71).
+001270*---------------------------------------------------------------
+001280*  GCDRECON - ONE LINE PER BATCH PAIR REJECTED BY VALIDATION.
+001290*---------------------------------------------------------------
+001300 fd  reconout.
+001310 01  euc-recon-record.
+001320     05  euc-recon-a              pic x(10).
+001330     05  filler                   pic x(01) value space.
+001340     05  euc-recon-b              pic x(10).
+001350     05  filler                   pic x(01) value space.
+001360     05  euc-recon-reason         pic x(30).
+001370 working-storage section.
+001380*---------------------------------------------------------------
+001390*  A, B, C - THE ORIGINAL EUCLIDE OPERANDS, WIDENED TO 9 DIGITS
+001400*  PACKED DECIMAL.  GCD-VALUE / EUC-LCM-VALUE HOLD THE RESULTS
+001410*  OF THE MOST RECENT PAIR.
+001420*---------------------------------------------------------------
+001430 77  a                            pic s9(9) comp-3 value 0.
+001440 77  b                            pic s9(9) comp-3 value 0.
+001450 77  gcd-value                    pic s9(9) comp-3 value 0.
+001460 77  euc-product                  pic s9(18) comp-3 value 0.
+001470 77  euc-lcm-value                pic s9(18) comp-3 value 0.
+001480*---------------------------------------------------------------
+001490*  RUN-MODE AND OTHER SWITCHES.
+001500*---------------------------------------------------------------
+001510 77  euc-run-mode                 pic x(01) value space.
+001520     88  euc-mode-single              value 'S'.
+001530     88  euc-mode-batch               value 'B'.
+001540     88  euc-mode-n-number            value 'N'.
+001550 77  euc-trace-switch             pic x(01) value 'N'.
+001560     88  euc-trace-on                 value 'Y' 'y'.
+001570 77  euc-valid-switch             pic x(01) value 'Y'.
+001580     88  euc-pair-valid               value 'Y'.
+001590     88  euc-pair-invalid             value 'N'.
+001600 77  euc-eof-switch               pic x(01) value 'N'.
+001610     88  euc-end-of-input             value 'Y'.
+001620 77  euc-resume-reply             pic x(01) value 'N'.
+001630     88  euc-resume-yes               value 'Y' 'y'.
+001640*---------------------------------------------------------------
+001650*  BATCH COUNTERS, CHECKPOINT, AND RECONCILIATION CONTROLS.
+001660*---------------------------------------------------------------
+001670 77  euc-rec-count                pic 9(09) value 0.
+001680 77  euc-ckpt-interval            pic 9(05) value 100.
+001690 77  euc-ckpt-saved-nbr           pic 9(09) value 0.
+001700 77  euc-ckpt-quotient            pic 9(09) value 0.
+001710 77  euc-ckpt-remainder           pic 9(05) value 0.
+001720 77  euc-good-count               pic 9(09) value 0.
+001730 77  euc-recon-count              pic 9(09) value 0.
+001740*---------------------------------------------------------------
+001750*  N-NUMBER MODE CONTROLS.
+001760*---------------------------------------------------------------
+001770 77  euc-n-count                  pic 9(05) value 0.
+001780 77  euc-n-index                  pic 9(05) value 0.
+001790 77  euc-n-value                  pic s9(9) comp-3 value 0.
+001800 77  euc-running-gcd              pic s9(9) comp-3 value 0.
+001810*---------------------------------------------------------------
+001820*  TIMESTAMP FOR THE AUDIT LOG - BUILT FROM AN ACCEPT FROM
+001830*  DATE / TIME, NOT AN INTRINSIC FUNCTION.
+001840*---------------------------------------------------------------
+001850 01  euc-timestamp-fields.
+001860     05  euc-ts-date              pic 9(08).
+001870     05  euc-ts-time              pic 9(08).
+001880 01  euc-timestamp redefines euc-timestamp-fields
+001890                                  pic x(16).
+001900*---------------------------------------------------------------
+001910*  FILE STATUS CODES.
+001920*---------------------------------------------------------------
+001930 77  euc-pairin-status            pic x(02) value spaces.
+001940 77  euc-pairout-status           pic x(02) value spaces.
+001950 77  euc-gcdlog-status            pic x(02) value spaces.
+001960 77  euc-ckpt-status              pic x(02) value spaces.
+001970 77  euc-recon-status             pic x(02) value spaces.
+001980 procedure division.
+001990*---------------------------------------------------------------
+002000*  0000-MAINLINE.
+002010*---------------------------------------------------------------
+002020 0000-mainline.
+002030     perform 1000-initialize thru 1000-exit
+002040     perform 2000-process-request thru 2000-exit
+002050     perform 9000-terminate thru 9000-exit
+002060     stop run.
+002070*---------------------------------------------------------------
+002080*  1000-INITIALIZE - READ THE RUN-MODE AND TRACE-SWITCH FLAGS,
+002090*  OPEN THE AUDIT LOG FOR THE LIFE OF THE RUN.
+002100*---------------------------------------------------------------
+002110 1000-initialize.
+002120     display 'algo-euclide - euclidean gcd/lcm utility'
+002130     display 'enter run mode - s=single pair  b=batch file'
+002140     display '                 n=n-number set'
+002150     accept euc-run-mode
+002160     display 'trace intermediate steps? (y/n)'
+002170     accept euc-trace-switch
+002180     if euc-trace-on
+002190         move 'Y' to euc-trace-switch
+002195     else
+002196         move 'N' to euc-trace-switch
+002200     end-if
+002210     open extend gcdlog
+002220     if euc-gcdlog-status = '35'
+002230         open output gcdlog
+002240     end-if.
+002250 1000-exit.
+002260     exit.
+002270*---------------------------------------------------------------
+002280*  2000-PROCESS-REQUEST - DISPATCH TO THE SELECTED RUN MODE.
+002290*---------------------------------------------------------------
+002300 2000-process-request.
+002310     evaluate true
+002320         when euc-mode-single
+002330             perform 3000-single-pair thru 3000-exit
+002340         when euc-mode-batch
+002350             perform 4000-batch-driver thru 4000-exit
+002360         when euc-mode-n-number
+002370             perform 5000-n-number-driver thru 5000-exit
+002380         when other
+002390             display 'invalid run mode - no work performed'
+002400     end-evaluate.
+002410 2000-exit.
+002420     exit.
+002430*---------------------------------------------------------------
+002440*  3000-SINGLE-PAIR - THE ORIGINAL ONE-PAIR-PER-RUN PATH.
+002450*---------------------------------------------------------------
+002460 3000-single-pair.
+002470     display 'enter value a'
+002480     accept a
+002490     display 'enter value b'
+002500     accept b
+002510     perform 3100-validate-pair thru 3100-exit
+002520     if euc-pair-invalid
+002530         go to 3000-exit
+002540     end-if
+002550     call 'GCD-CALC' using a b euc-trace-switch gcd-value
+002560     multiply a by b giving euc-product
+002570     divide euc-product by gcd-value giving euc-lcm-value
+002580     display 'valeur:'
+002590     display gcd-value
+002600     display 'lcm:'
+002610     display euc-lcm-value
+002620     perform 3200-log-result thru 3200-exit.
+002630 3000-exit.
+002640     exit.
+002650*---------------------------------------------------------------
+002660*  3100-VALIDATE-PAIR - SHARED BY ALL THREE RUN MODES.  A AND
+002670*  B MUST BOTH BE POSITIVE INTEGERS OR THE PAIR IS REJECTED.
+002680*---------------------------------------------------------------
+002690 3100-validate-pair.
+002700     set euc-pair-valid to true
+002710     if a not > 0
+002720         display 'error - value a must be a positive integer,'
+002730         display '        pair skipped'
+002740         set euc-pair-invalid to true
+002750     end-if
+002760     if b not > 0
+002770         display 'error - value b must be a positive integer,'
+002780         display '        pair skipped'
+002790         set euc-pair-invalid to true
+002800     end-if.
+002810 3100-exit.
+002820     exit.
+002830*---------------------------------------------------------------
+002840*  3200-LOG-RESULT - APPEND ONE LINE TO THE AUDIT LOG FOR THE
+002850*  CURRENT A, B AND GCD-VALUE.
+002860*---------------------------------------------------------------
+002870 3200-log-result.
+002875     move spaces to euc-gcdlog-record
+002880     accept euc-ts-date from date yyyymmdd
+002890     accept euc-ts-time from time
+002900     move euc-timestamp to euc-gcdlog-ts
+002910     move a to euc-gcdlog-a
+002920     move b to euc-gcdlog-b
+002930     move gcd-value to euc-gcdlog-gcd
+002940     write euc-gcdlog-record.
+002950 3200-exit.
+002960     exit.
+002970*---------------------------------------------------------------
+002980*  4000-BATCH-DRIVER - PROCESS A FULL PAIRIN FILE, WITH
+002990*  CHECKPOINT/RESTART AND A RECONCILIATION REPORT.
+003000*---------------------------------------------------------------
+003010 4000-batch-driver.
+003020     open input pairin
+003030     if euc-pairin-status not = '00'
+003040         display 'error opening pairin - batch mode aborted'
+003050         go to 4000-exit
+003060     end-if
+003065     perform 4400-resolve-checkpoint thru 4400-exit
+003070     perform 4650-open-batch-outputs thru 4650-exit
+003075     if euc-pairout-status not = '00'
+003076         or euc-recon-status not = '00'
+003077         display 'error opening pairout/reconout - batch aborted'
+003078         close pairin pairout reconout
+003079         go to 4000-exit
+003080     end-if
+003100     move 'N' to euc-eof-switch
+003110     perform 4100-read-next-pair thru 4100-exit
+003120         until euc-end-of-input
+003123     move 0 to euc-rec-count
+003125     perform 4300-write-checkpoint thru 4300-exit
+003130     close pairin pairout reconout
+003140     display 'batch run complete'
+003150     display '  pairs processed  : ' euc-good-count
+003160     display '  pairs reconciled : ' euc-recon-count.
+003170 4000-exit.
+003180     exit.
+003190*---------------------------------------------------------------
+003200*  4100-READ-NEXT-PAIR - READ ONE PAIRIN RECORD, SKIP PAST
+003210*  RECORDS ALREADY COVERED BY A RESUMED CHECKPOINT, AND
+003220*  CHECKPOINT AGAIN EVERY EUC-CKPT-INTERVAL RECORDS.
+003230*---------------------------------------------------------------
+003240 4100-read-next-pair.
+003250     read pairin
+003260         at end
+003270             set euc-end-of-input to true
+003280             go to 4100-exit
+003290     end-read
+003300     add 1 to euc-rec-count
+003310     if euc-rec-count not > euc-ckpt-saved-nbr
+003320         go to 4100-exit
+003330     end-if
+003335     if euc-pairin-a not numeric or euc-pairin-b not numeric
+003336         perform 4550-write-nonnumeric-recon thru 4550-exit
+003337     else
+003338         move euc-pairin-a to a
+003339         move euc-pairin-b to b
+003340         perform 4200-process-batch-pair thru 4200-exit
+003341     end-if
+003370     divide euc-rec-count by euc-ckpt-interval
+003380         giving euc-ckpt-quotient
+003390         remainder euc-ckpt-remainder
+003400     if euc-ckpt-remainder = 0
+003410         perform 4300-write-checkpoint thru 4300-exit
+003420     end-if.
+003430 4100-exit.
+003440     exit.
+003450*---------------------------------------------------------------
+003460*  4200-PROCESS-BATCH-PAIR - VALIDATE, COMPUTE, AND EITHER
+003470*  WRITE A RESULT LINE OR ADD THE PAIR TO THE RECONCILIATION
+003480*  REPORT.
+003490*---------------------------------------------------------------
+003500 4200-process-batch-pair.
+003510     perform 3100-validate-pair thru 3100-exit
+003520     if euc-pair-invalid
+003530         perform 4500-write-recon-record thru 4500-exit
+003540         go to 4200-exit
+003550     end-if
+003560     call 'GCD-CALC' using a b euc-trace-switch gcd-value
+003570     multiply a by b giving euc-product
+003580     divide euc-product by gcd-value giving euc-lcm-value
+003585     move spaces to euc-pairout-record
+003590     move a to euc-pairout-a
+003600     move b to euc-pairout-b
+003610     move gcd-value to euc-pairout-gcd
+003620     move euc-lcm-value to euc-pairout-lcm
+003630     write euc-pairout-record
+003640     perform 3200-log-result thru 3200-exit
+003650     add 1 to euc-good-count.
+003660 4200-exit.
+003670     exit.
+003680*---------------------------------------------------------------
+003690*  4300-WRITE-CHECKPOINT - REWRITE GCDCKPT WITH THE CURRENT
+003700*  RECORD NUMBER SO A KILLED RUN CAN RESUME PAST IT.
+003710*---------------------------------------------------------------
+003720 4300-write-checkpoint.
+003730     open output ckptfile
+003732     if euc-ckpt-status not = '00'
+003734         display 'warning - unable to open gcdckpt for checkpoint'
+003736         go to 4300-exit
+003738     end-if
+003735     move spaces to euc-ckpt-record
+003740     move euc-rec-count to euc-ckpt-rec-nbr
+003750     write euc-ckpt-record
+003760     close ckptfile.
+003770 4300-exit.
+003780     exit.
+003790*---------------------------------------------------------------
+003800*  4400-RESOLVE-CHECKPOINT - ON START-UP, READ ANY PRIOR
+003810*  CHECKPOINT AND OFFER TO RESUME PAST IT RATHER THAN
+003820*  REPROCESSING PAIRS ALREADY LOGGED.
+003830*---------------------------------------------------------------
+003840 4400-resolve-checkpoint.
+003850     move 0 to euc-ckpt-saved-nbr
+003860     open input ckptfile
+003870     if euc-ckpt-status = '00'
+003880         read ckptfile
+003890             at end
+003900                 continue
+003910         end-read
+003920         if euc-ckpt-status = '00'
+003930             move euc-ckpt-rec-nbr to euc-ckpt-saved-nbr
+003940         end-if
+003950         close ckptfile
+003960     end-if
+003970     if euc-ckpt-saved-nbr > 0
+003980         display 'checkpoint found at record ' euc-ckpt-saved-nbr
+003990         display 'resume from checkpoint? (y/n)'
+004000         accept euc-resume-reply
+004010         if not euc-resume-yes
+004020             move 0 to euc-ckpt-saved-nbr
+004030         end-if
+004040     end-if.
+004050 4400-exit.
+004060     exit.
+004062*---------------------------------------------------------------
+004064*  4500-WRITE-RECON-RECORD - LOG A ZERO/NEGATIVE BATCH PAIR TO
+004066*  THE RECONCILIATION REPORT INSTEAD OF SILENTLY SKIPPING IT.
+004068*---------------------------------------------------------------
+004070 4500-write-recon-record.
+004072     move spaces to euc-recon-record
+004074     move euc-pairin-a-x to euc-recon-a
+004076     move euc-pairin-b-x to euc-recon-b
+004078     if a not > 0 and b not > 0
+004080         move 'both values zero or negative' to euc-recon-reason
+004082     else
+004084         if a not > 0
+004086             move 'value a zero or negative' to euc-recon-reason
+004088         else
+004090             move 'value b zero or negative' to euc-recon-reason
+004092         end-if
+004094     end-if
+004096     write euc-recon-record
+004098     add 1 to euc-recon-count.
+004100 4500-exit.
+004102     exit.
+004104*---------------------------------------------------------------
+004106*  4550-WRITE-NONNUMERIC-RECON - LOG A PAIRIN RECORD WHOSE A OR
+004108*  B FIELD IS NOT EVEN NUMERIC (BLANK OR GARBLED UPSTREAM
+004110*  EXTRACT) TO THE RECONCILIATION REPORT.  THE RAW PAIRIN BYTES
+004112*  ARE REPORTED AS-IS SINCE THEY CANNOT BE TRUSTED AS A NUMBER.
+004114*---------------------------------------------------------------
+004116 4550-write-nonnumeric-recon.
+004118     move spaces to euc-recon-record
+004120     move euc-pairin-a-x to euc-recon-a
+004122     move euc-pairin-b-x to euc-recon-b
+004124     move 'non-numeric input field' to euc-recon-reason
+004126     write euc-recon-record
+004128     add 1 to euc-recon-count.
+004130 4550-exit.
+004132     exit.
+004134*---------------------------------------------------------------
+004136*  4650-OPEN-BATCH-OUTPUTS - OPEN PAIROUT/RECONOUT.  WHEN
+004138*  4400-RESOLVE-CHECKPOINT LEFT A NON-ZERO EUC-CKPT-SAVED-NBR
+004140*  THE RUN IS RESUMING PAST ALREADY-WRITTEN LINES, SO BOTH
+004142*  FILES ARE OPENED EXTEND (APPEND) RATHER THAN OUTPUT SO THE
+004144*  PRIOR CONTENT ISN'T TRUNCATED; A FRESH RUN STILL OPENS THEM
+004146*  OUTPUT AS BEFORE.
+004148*---------------------------------------------------------------
+004150 4650-open-batch-outputs.
+004152     if euc-ckpt-saved-nbr > 0
+004154         open extend pairout
+004156         if euc-pairout-status = '35'
+004158             open output pairout
+004160         end-if
+004162         open extend reconout
+004164         if euc-recon-status = '35'
+004166             open output reconout
+004168         end-if
+004170     else
+004172         open output pairout
+004174         open output reconout
+004176     end-if.
+004178 4650-exit.
+004180     exit.
+004182*---------------------------------------------------------------
+004184*  5000-N-NUMBER-DRIVER - FOLD THE PAIRWISE GCD ACROSS N
+004186*  KEYED VALUES, PRINTING ONLY THE COMBINED RESULT.
+004188*---------------------------------------------------------------
+004310 5000-n-number-driver.
+004320     display 'enter count of values (n)'
+004330     accept euc-n-count
+004340     if euc-n-count not > 1
+004350         display 'error - n must be 2 or more, run skipped'
+004360         go to 5000-exit
+004370     end-if
+004380     display 'enter value 1'
+004390     accept a
+004400     if a not > 0
+004410         display 'error - value 1 must be a positive integer,'
+004420         display '        run skipped'
+004430         go to 5000-exit
+004440     end-if
+004450     move a to euc-running-gcd
+004460     move 2 to euc-n-index
+004470     perform 5100-fold-next-value thru 5100-exit
+004480         until euc-n-index > euc-n-count
+004490     display 'combined gcd for ' euc-n-count ' values:'
+004500     display euc-running-gcd.
+004510 5000-exit.
+004520     exit.
+004530*---------------------------------------------------------------
+004540*  5100-FOLD-NEXT-VALUE - READ ONE MORE VALUE AND FOLD IT INTO
+004550*  THE RUNNING GCD VIA GCD-CALC.
+004560*---------------------------------------------------------------
+004570 5100-fold-next-value.
+004580     display 'enter value ' euc-n-index
+004590     accept euc-n-value
+004600     if euc-n-value not > 0
+004610         display 'error - value must be a positive integer,'
+004620         display '        run aborted'
+004630         go to 5000-exit
+004640     end-if
+004650     call 'GCD-CALC' using euc-running-gcd euc-n-value
+004660         euc-trace-switch gcd-value
+004670     move gcd-value to euc-running-gcd
+004680     add 1 to euc-n-index.
+004690 5100-exit.
+004700     exit.
+004710*---------------------------------------------------------------
+004720*  9000-TERMINATE - CLOSE THE AUDIT LOG AND SIGN OFF.
+004730*---------------------------------------------------------------
+004740 9000-terminate.
+004750     close gcdlog
+004760     display 'algo-euclide run complete'.
+004770 9000-exit.
+004780     exit.
+004790 end program Algo-Euclide.
